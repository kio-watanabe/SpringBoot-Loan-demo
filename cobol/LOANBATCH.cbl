@@ -0,0 +1,108 @@
+      ****************************************************************
+      *                                                              *
+      *         LOAN PORTFOLIO BATCH RECALCULATION DRIVER            *
+      *                                                              *
+      ****************************************************************
+       IDENTIFICATION          DIVISION.
+      ****************************************************************
+       PROGRAM-ID.             LOANBATCH.
+       AUTHOR.                 TOKYO-SYSTEM-HOUSE.
+       DATE-WRITTEN.           2023/03/20.
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+       SOURCE-COMPUTER.        OPEN-COBOL.
+       OBJECT-COMPUTER.        OPEN-COBOL.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT  APPL-FILE      ASSIGN TO "LOANAPPL"
+                   ORGANIZATION   SEQUENTIAL.
+           SELECT  RSLT-FILE      ASSIGN TO "LOANRSLT"
+                   ORGANIZATION   SEQUENTIAL.
+      ****************************************************************
+       DATA                    DIVISION.
+      ****************************************************************
+       FILE                    SECTION.
+       FD  APPL-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY LOANAPPL.
+       FD  RSLT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY LOANRSLT.
+       WORKING-STORAGE         SECTION.
+       01  WK-AREA.
+         03  WK-EOF-SWITCH     PIC X          VALUE "N".
+           88  WK-EOF                         VALUE "Y".
+       01  COUNT-AREA.
+         03  COUNT-TOTAL       PIC 9(07)      COMP VALUE 0.
+         03  COUNT-SUCCESS     PIC 9(07)      COMP VALUE 0.
+         03  COUNT-FAILURE     PIC 9(07)      COMP VALUE 0.
+       01  CALL-AREA.
+         03  CALL-LOAN             PIC 9(09).
+         03  CALL-INTEREST-RATE    PIC 9(02)V9(03).
+         03  CALL-PERIODS          PIC 9(04).
+         03  CALL-PAYMENT          PIC 9(09)V99.
+         03  CALL-SCHEDULE-MODE    PIC X        VALUE "N".
+         03  CALL-RETURN-CODE      PIC 9(02).
+         03  CALL-TOTAL-PAYMENT    PIC 9(12)V99.
+         03  CALL-TOTAL-INTEREST   PIC 9(12)V99.
+         03  CALL-BONUS-AMOUNT     PIC 9(09)V99   VALUE 0.
+         03  CALL-BONUS-FREQUENCY  PIC 9(01)      VALUE 0.
+      ****************************************************************
+       PROCEDURE               DIVISION.
+      ****************************************************************
+       HAJIME.
+           PERFORM MAIN-010-INITIALIZE.
+           PERFORM MAIN-020-READ-APPL.
+           PERFORM MAIN-100-PROCESS-LOOP
+                   UNTIL   WK-EOF.
+           PERFORM MAIN-900-FINISH.
+       OWARI.
+           GOBACK.
+       MAIN-010-INITIALIZE.
+           OPEN    INPUT  APPL-FILE.
+           OPEN    OUTPUT RSLT-FILE.
+       MAIN-020-READ-APPL.
+           READ    APPL-FILE
+                   AT END
+                           MOVE    "Y"       TO WK-EOF-SWITCH
+           END-READ.
+       MAIN-100-PROCESS-LOOP.
+           ADD     1                 TO COUNT-TOTAL.
+           MOVE    APPL-LOAN         TO CALL-LOAN.
+           MOVE    APPL-RATE         TO CALL-INTEREST-RATE.
+           MOVE    APPL-PERIODS      TO CALL-PERIODS.
+           MOVE    "N"               TO CALL-SCHEDULE-MODE.
+           CALL    "LOANCALC"        USING CALL-LOAN,
+                                           CALL-INTEREST-RATE,
+                                           CALL-PERIODS,
+                                           CALL-PAYMENT,
+                                           CALL-SCHEDULE-MODE,
+                                           CALL-RETURN-CODE,
+                                           CALL-TOTAL-PAYMENT,
+                                           CALL-TOTAL-INTEREST,
+                                           CALL-BONUS-AMOUNT,
+                                           CALL-BONUS-FREQUENCY.
+           PERFORM MAIN-150-WRITE-RESULT.
+           PERFORM MAIN-020-READ-APPL.
+       MAIN-150-WRITE-RESULT.
+           MOVE    APPL-LOAN         TO RSLT-LOAN.
+           MOVE    APPL-RATE         TO RSLT-RATE.
+           MOVE    APPL-PERIODS      TO RSLT-PERIODS.
+           MOVE    CALL-PAYMENT      TO RSLT-PAYMENT.
+           MOVE    CALL-RETURN-CODE  TO RSLT-RETURN-CODE.
+           IF      CALL-RETURN-CODE = 0
+                   MOVE    "SUCCESS"     TO RSLT-STATUS
+                   ADD     1             TO COUNT-SUCCESS
+           ELSE
+                   MOVE    "FAILURE"     TO RSLT-STATUS
+                   ADD     1             TO COUNT-FAILURE
+           END-IF.
+           WRITE   RSLT-RECORD.
+       MAIN-900-FINISH.
+           CLOSE   APPL-FILE.
+           CLOSE   RSLT-FILE.
+           DISPLAY "LOANBATCH - LOANS PROCESSED : " COUNT-TOTAL.
+           DISPLAY "LOANBATCH - SUCCESSFUL      : " COUNT-SUCCESS.
+           DISPLAY "LOANBATCH - FAILED          : " COUNT-FAILURE.
+
+      *--------------------<< END OF PROGRAM >>-----------------------*
