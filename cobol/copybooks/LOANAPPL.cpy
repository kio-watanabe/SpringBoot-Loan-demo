@@ -0,0 +1,8 @@
+      ****************************************************************
+      *  LOANAPPL  --  LOAN APPLICATION INPUT RECORD (BATCH DRIVER)  *
+      ****************************************************************
+       01  APPL-RECORD.
+         03  APPL-LOAN             PIC 9(09).
+         03  APPL-RATE             PIC 9(02)V9(03).
+         03  APPL-PERIODS          PIC 9(04).
+         03  FILLER                PIC X(10).
