@@ -0,0 +1,11 @@
+      ****************************************************************
+      *  LOANRSLT  --  LOAN APPLICATION RESULT RECORD (BATCH DRIVER) *
+      ****************************************************************
+       01  RSLT-RECORD.
+         03  RSLT-LOAN             PIC 9(09).
+         03  RSLT-RATE             PIC 9(02)V9(03).
+         03  RSLT-PERIODS          PIC 9(04).
+         03  RSLT-PAYMENT          PIC 9(09)V99.
+         03  RSLT-RETURN-CODE      PIC 9(02).
+         03  RSLT-STATUS           PIC X(07).
+         03  FILLER                PIC X(10).
