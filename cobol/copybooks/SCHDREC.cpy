@@ -0,0 +1,10 @@
+      ****************************************************************
+      *  SCHDREC  --  AMORTIZATION SCHEDULE DETAIL RECORD LAYOUT     *
+      *               ONE OCCURRENCE PER REPAYMENT PERIOD            *
+      ****************************************************************
+       01  SCHD-RECORD.
+         03  SCHD-PERIOD-NO        PIC 9(04).
+         03  SCHD-PRINCIPAL-PAID   PIC 9(09)V99.
+         03  SCHD-INTEREST-PAID    PIC 9(09)V99.
+         03  SCHD-BALANCE-REMAINING PIC 9(09)V99.
+         03  FILLER                PIC X(10).
