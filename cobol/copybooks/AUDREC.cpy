@@ -0,0 +1,14 @@
+      ****************************************************************
+      *  AUDREC  --  LOANCALC INVOCATION AUDIT RECORD                *
+      *               ONE RECORD WRITTEN FOR EVERY CALL, SO A        *
+      *               DISPUTED QUOTE CAN BE RECONSTRUCTED LATER.     *
+      ****************************************************************
+       01  AUD-RECORD.
+         03  AUD-LOAN              PIC 9(09).
+         03  AUD-RATE              PIC 9(02)V9(03).
+         03  AUD-PERIODS           PIC 9(04).
+         03  AUD-PAYMENT           PIC 9(09)V99.
+         03  AUD-RETURN-CODE       PIC 9(02).
+         03  AUD-DATE              PIC 9(08).
+         03  AUD-TIME              PIC 9(08).
+         03  FILLER                PIC X(10).
