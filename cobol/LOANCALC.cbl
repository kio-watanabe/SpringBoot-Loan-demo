@@ -12,9 +12,25 @@
        CONFIGURATION           SECTION.
        SOURCE-COMPUTER.        OPEN-COBOL.
        OBJECT-COMPUTER.        OPEN-COBOL.
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+      *    FULL AMORTIZATION SCHEDULE OUTPUT, ONE RECORD PER PERIOD
+           SELECT  SCHEDULE-FILE  ASSIGN TO "SCHEDOUT"
+                   ORGANIZATION   SEQUENTIAL.
+      *    AUDIT TRAIL OF EVERY INVOCATION, ANY ENTRY POINT
+           SELECT  AUDIT-FILE     ASSIGN TO "AUDITLOG"
+                   ORGANIZATION   SEQUENTIAL
+                   FILE STATUS    IS AUD-FILE-STATUS.
       ****************************************************************
        DATA                    DIVISION.
       ****************************************************************
+       FILE                    SECTION.
+       FD  SCHEDULE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY SCHDREC.
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDREC.
        WORKING-STORAGE         SECTION.
        01  WK-AREA.
          03  INTEREST-RATE     PIC 9(02)V9(03).
@@ -25,40 +41,581 @@
          03  PAYMENT           PIC 9(09)V9(09).
          03  LOAN              PIC 9(09)V9(09).
          03  INTEREST-MONTH    PIC 9(02)V9(09).
+       01  SCHD-AREA.
+         03  SCHD-BALANCE       PIC S9(09)V9(09).
+         03  SCHD-INTEREST-AMT  PIC 9(09)V9(09).
+         03  SCHD-PRINCIPAL-AMT PIC 9(09)V9(09).
+         03  SCHD-IX            PIC 9(04)      COMP.
+         03  SCHD-BONUS-QUOT    PIC 9(04)      COMP.
+         03  SCHD-BONUS-REM     PIC 9(04)      COMP.
+       01  RT-AREA.
+         03  RT-BALANCE         PIC S9(09)V9(09).
+         03  RT-INTEREST-YEAR   PIC 9(02)V9(09).
+         03  RT-INTEREST-MONTH  PIC 9(02)V9(09).
+         03  RT-PAYMENT-WORK    PIC 9(09)V9(09).
+         03  RT-INTEREST-AMT    PIC 9(09)V9(09).
+         03  RT-PRINCIPAL-AMT   PIC 9(09)V9(09).
+         03  RT-SEG-IX          PIC 9(02)      COMP.
+         03  RT-SEG-END-PERIOD  PIC 9(04)      COMP.
+         03  RT-REMAINING-PERIODS PIC 9(04)    COMP.
+         03  RT-CURRENT-PERIOD  PIC 9(04)      COMP.
+       01  TOTAL-AREA.
+         03  TOTAL-PAYMENT-WORK  PIC 9(12)V9(09).
+         03  TOTAL-INTEREST-WORK PIC 9(12)V9(09).
+       01  AUDIT-AREA.
+         03  AUDIT-DATE          PIC 9(08).
+         03  AUDIT-TIME          PIC 9(08).
+         03  AUD-FILE-STATUS     PIC XX.
+           88  AUD-FILE-OK                 VALUE "00".
+           88  AUD-FILE-NOT-FOUND          VALUE "35".
+       01  PP-AREA.
+         03  PP-INTEREST-YEAR    PIC 9(02)V9(09).
+         03  PP-INTEREST-MONTH   PIC 9(02)V9(09).
+         03  PP-REDUCED-BALANCE  PIC S9(09)V9(09).
+         03  PP-SIM-BALANCE      PIC S9(09)V9(09).
+         03  PP-ORIGINAL-PAYMENT PIC 9(09)V9(09).
+         03  PP-NEW-PAYMENT-WORK PIC 9(09)V9(09).
+         03  PP-INTEREST-AMT     PIC 9(09)V9(09).
+         03  PP-PRINCIPAL-AMT    PIC 9(09)V9(09).
+         03  PP-MONTH-COUNT      PIC 9(04)      COMP.
+       01  LIMIT-AREA.
+      *    POLICY CEILINGS -- APPROXIMATE THE STATUTORY USURY
+      *    LIMIT UNDER THE INTEREST RATE RESTRICTION LAW
+      *    (利息制限法) AND THIS SHOP'S OWN MAXIMUM TERM FOR
+      *    THIS PRODUCT LINE.
+         03  MAX-INTEREST-RATE-LIMIT PIC 9(02)V9(03) VALUE 20.000.
+         03  MAX-TERM-LIMIT-MONTHS   PIC 9(04)       VALUE 0420.
+       01  BONUS-AREA.
+         03  BONUS-COUNT         PIC 9(04)      COMP.
+         03  BONUS-INTERVAL      PIC 9(02)      COMP.
+         03  BONUS-TOTAL-PRINCIPAL PIC 9(09)V9(09).
+         03  BONUS-FUTURE-VALUE  PIC 9(12)V9(09).
+         03  BONUS-IX            PIC 9(04)      COMP.
+         03  BONUS-DUE-PERIOD    PIC 9(04)      COMP.
       ****************************************************************
        LINKAGE                 SECTION.
       ****************************************************************
        01  LNK-LOAN            PIC 9(09).  
        01  LNK-INTEREST-RATE   PIC 9(02)V9(03).
        01  LNK-PERIODS         PIC 9(04).
-       01  LNK-PAYMENT         PIC 9(09).
+       01  LNK-PAYMENT         PIC 9(09)V99.
+       01  LNK-SCHEDULE-MODE   PIC X.
+         88  LNK-SCHEDULE-REQUESTED       VALUE "Y".
+       01  LNK-RETURN-CODE     PIC 9(02).
+         88  LNK-RC-NORMAL                VALUE 00.
+         88  LNK-RC-ZERO-PERIODS          VALUE 10.
+         88  LNK-RC-ZERO-RATE             VALUE 11.
+         88  LNK-RC-RATE-CEILING          VALUE 20.
+         88  LNK-RC-TERM-CEILING          VALUE 21.
+         88  LNK-RC-BONUS-EXCEEDS-LOAN    VALUE 30.
+         88  LNK-RC-BAD-BONUS-FREQUENCY   VALUE 31.
+       01  LNK-TOTAL-PAYMENT   PIC 9(12)V99.
+       01  LNK-TOTAL-INTEREST  PIC 9(12)V99.
+      *    BIANNUAL BONUS REPAYMENT
+       01  LNK-BONUS-AMOUNT    PIC 9(09)V99.
+       01  LNK-BONUS-FREQUENCY PIC 9(01).
+         88  LNK-BONUS-NONE               VALUE 0.
+         88  LNK-BONUS-ANNUAL             VALUE 1.
+         88  LNK-BONUS-SEMIANNUAL         VALUE 2.
+      *    FIXED-THEN-VARIABLE RATE SCHEDULE ENTRY POINT
+       01  LNK-RT-LOAN          PIC 9(09).
+       01  LNK-RT-PERIODS       PIC 9(04).
+       01  LNK-RT-SEG-COUNT     PIC 9(02).
+       01  LNK-RT-SEGMENTS.
+         03  LNK-RT-SEGMENT     OCCURS 12 TIMES
+                                INDEXED BY RT-IX.
+           05  LNK-RT-RATE          PIC 9(02)V9(03).
+           05  LNK-RT-FROM-PERIOD   PIC 9(04).
+           05  LNK-RT-PAYMENT       PIC 9(09)V99.
+       01  LNK-RT-RETURN-CODE   PIC 9(02).
+         88  LNK-RT-RC-NORMAL             VALUE 00.
+         88  LNK-RT-RC-ZERO-PERIODS       VALUE 10.
+         88  LNK-RT-RC-ZERO-RATE          VALUE 11.
+         88  LNK-RT-RC-TOO-MANY-SEGMENTS  VALUE 14.
+         88  LNK-RT-RC-ZERO-SEGMENTS      VALUE 12.
+         88  LNK-RT-RC-BAD-SEGMENT-ORDER  VALUE 13.
+         88  LNK-RT-RC-RATE-CEILING       VALUE 20.
+         88  LNK-RT-RC-TERM-CEILING       VALUE 21.
+      *    PREPAYMENT / EARLY-PAYOFF RECALCULATION ENTRY POINT
+       01  LNK-PP-BALANCE            PIC 9(09)V99.
+       01  LNK-PP-EXTRA-PAYMENT      PIC 9(09)V99.
+       01  LNK-PP-PERIODS-REMAINING  PIC 9(04).
+       01  LNK-PP-INTEREST-RATE      PIC 9(02)V9(03).
+       01  LNK-PP-NEW-PAYMENT        PIC 9(09)V99.
+       01  LNK-PP-NEW-PERIODS        PIC 9(04).
+       01  LNK-PP-RETURN-CODE        PIC 9(02).
+         88  LNK-PP-RC-NORMAL                VALUE 00.
+         88  LNK-PP-RC-ZERO-PERIODS          VALUE 10.
+         88  LNK-PP-RC-ZERO-RATE             VALUE 11.
+         88  LNK-PP-RC-PAID-OFF              VALUE 20.
+         88  LNK-PP-RC-RATE-CEILING          VALUE 21.
+         88  LNK-PP-RC-TERM-CEILING          VALUE 22.
       ****************************************************************
        PROCEDURE               DIVISION
                                USING    LNK-LOAN,
                                         LNK-INTEREST-RATE,
                                         LNK-PERIODS,
-                                        LNK-PAYMENT.
+                                        LNK-PAYMENT,
+                                        LNK-SCHEDULE-MODE,
+                                        LNK-RETURN-CODE,
+                                        LNK-TOTAL-PAYMENT,
+                                        LNK-TOTAL-INTEREST,
+                                        LNK-BONUS-AMOUNT,
+                                        LNK-BONUS-FREQUENCY.
       ****************************************************************
        HAJIME.
            INITIALIZE WK-AREA
-                      COMPUTE-AREA.
+                      COMPUTE-AREA
+                      SCHD-AREA.
        MAIN-000.
            MOVE    LNK-LOAN          TO LOAN.
            MOVE    LNK-INTEREST-RATE TO INTEREST-RATE.
            MOVE    LNK-PERIODS       TO PERIODS.
-       MAIN-100.
+           MOVE    00                TO LNK-RETURN-CODE.
+       MAIN-050.
+      *    A ZERO PERIODS OR ZERO INTEREST-RATE DRIVES A DIVIDE
+      *    BY ZERO IN MAIN-100 BELOW.  CATCH BOTH HERE AND HAND
+      *    CONTROL BACK TO THE CALLER WITH A RETURN CODE RATHER
+      *    THAN LETTING THE RUN ABEND.
+           IF      PERIODS = 0
+                   MOVE    10            TO LNK-RETURN-CODE
+                   MOVE    0             TO LNK-PAYMENT
+                   MOVE    0             TO LNK-TOTAL-PAYMENT
+                   MOVE    0             TO LNK-TOTAL-INTEREST
+                   PERFORM MAIN-800-AUDIT-LOG
+                   GO TO   OWARI
+           END-IF.
+           IF      INTEREST-RATE = 0
+                   MOVE    11            TO LNK-RETURN-CODE
+                   MOVE    0             TO LNK-PAYMENT
+                   MOVE    0             TO LNK-TOTAL-PAYMENT
+                   MOVE    0             TO LNK-TOTAL-INTEREST
+                   PERFORM MAIN-800-AUDIT-LOG
+                   GO TO   OWARI
+           END-IF.
+       MAIN-055.
+      *    REJECT ANYTHING OVER THE CONFIGURED RATE OR TERM
+      *    CEILING WITH ITS OWN REASON CODE -- SEPARATE FROM
+      *    THE ZERO-VALUE GUARD ABOVE -- SO AN OUT-OF-POLICY
+      *    APPLICATION NEVER GETS A PAYMENT QUOTE.
+           IF      INTEREST-RATE > MAX-INTEREST-RATE-LIMIT
+                   MOVE    20            TO LNK-RETURN-CODE
+                   MOVE    0             TO LNK-PAYMENT
+                   MOVE    0             TO LNK-TOTAL-PAYMENT
+                   MOVE    0             TO LNK-TOTAL-INTEREST
+                   PERFORM MAIN-800-AUDIT-LOG
+                   GO TO   OWARI
+           END-IF.
+           IF      PERIODS > MAX-TERM-LIMIT-MONTHS
+                   MOVE    21            TO LNK-RETURN-CODE
+                   MOVE    0             TO LNK-PAYMENT
+                   MOVE    0             TO LNK-TOTAL-PAYMENT
+                   MOVE    0             TO LNK-TOTAL-INTEREST
+                   PERFORM MAIN-800-AUDIT-LOG
+                   GO TO   OWARI
+           END-IF.
+       MAIN-060.
+      *    A BONUS-REPAYMENT FREQUENCY OTHER THAN NONE, ANNUAL OR
+      *    SEMIANNUAL IS NOT A VALUE A CALLER SHOULD EVER PASS.
+      *    REJECT IT HERE RATHER THAN LET BONUS-INTERVAL BELOW
+      *    TRUNCATE TO SOMETHING NOBODY ASKED FOR.
+           IF      LNK-BONUS-FREQUENCY > 2
+                   MOVE    31            TO LNK-RETURN-CODE
+                   MOVE    0             TO LNK-PAYMENT
+                   MOVE    0             TO LNK-TOTAL-PAYMENT
+                   MOVE    0             TO LNK-TOTAL-INTEREST
+                   PERFORM MAIN-800-AUDIT-LOG
+                   GO TO   OWARI
+           END-IF.
+       MAIN-065.
+      *    BORROWERS ON A BONUS-REPAYMENT PRODUCT MAKE AN EXTRA
+      *    LUMP-SUM PAYMENT TWICE (OR ONCE) A YEAR FROM THEIR
+      *    BONUS.  BONUS-TOTAL-PRINCIPAL IS THE NOMINAL TOTAL OF
+      *    THOSE INSTALLMENTS, USED ONLY FOR THE SANITY CHECK BELOW
+      *    AND FOR THE TOTAL-PAYMENT FIGURE IN MAIN-110; THE LEVEL
+      *    PAYMENT ITSELF IS SOLVED IN MAIN-100 AGAINST THE FULL
+      *    LOAN AND THE BONUS INSTALLMENTS' OWN FUTURE VALUE.
+           MOVE    0                 TO BONUS-COUNT.
+           MOVE    0                 TO BONUS-TOTAL-PRINCIPAL.
+           MOVE    0                 TO BONUS-INTERVAL.
+           IF      LNK-BONUS-FREQUENCY > 0
+               AND LNK-BONUS-AMOUNT  > 0
+                   COMPUTE BONUS-INTERVAL = 12 / LNK-BONUS-FREQUENCY
+                   COMPUTE BONUS-COUNT = PERIODS / BONUS-INTERVAL
+                   COMPUTE BONUS-TOTAL-PRINCIPAL =
+                           LNK-BONUS-AMOUNT * BONUS-COUNT
+                   IF      BONUS-TOTAL-PRINCIPAL >= LOAN
+                           MOVE    30        TO LNK-RETURN-CODE
+                           MOVE    0         TO LNK-PAYMENT
+                           MOVE    0         TO LNK-TOTAL-PAYMENT
+                           MOVE    0         TO LNK-TOTAL-INTEREST
+                           PERFORM MAIN-800-AUDIT-LOG
+                           GO TO   OWARI
+                   END-IF
+           END-IF.
+       MAIN-070-BONUS-FUTURE-VALUE.
+      *    EACH BONUS INSTALLMENT GOES ON REDUCING THE BALANCE FROM
+      *    THE DAY IT IS PAID TO THE END OF THE LOAN, THE SAME AS
+      *    ANY OTHER PRINCIPAL REDUCTION.  SUM EACH INSTALLMENT'S
+      *    VALUE AS OF PERIOD PERIODS SO MAIN-100 CAN SOLVE THE
+      *    LEVEL PAYMENT AGAINST THE WHOLE LOAN, NOT JUST A NOMINAL
+      *    UNDISCOUNTED CARVE-OUT.
            COMPUTE INTEREST-YEAR   = INTEREST-RATE / 100.
            COMPUTE INTEREST-MONTH  = INTEREST-YEAR / 12.
-      *  ñàâÒÇÃï‘çœäz = (éÿì¸ã‡äz * åéóò * ((1 + åéóò) ** (ï‘çœâÒêî))) 
+           MOVE    0                 TO BONUS-FUTURE-VALUE.
+           PERFORM MAIN-080-ADD-BONUS-FUTURE-VALUE
+                   VARYING BONUS-IX FROM 1 BY 1
+                   UNTIL   BONUS-IX > BONUS-COUNT.
+           GO TO   MAIN-100.
+       MAIN-080-ADD-BONUS-FUTURE-VALUE.
+           COMPUTE BONUS-DUE-PERIOD = BONUS-IX * BONUS-INTERVAL.
+           COMPUTE BONUS-FUTURE-VALUE =
+                   BONUS-FUTURE-VALUE + LNK-BONUS-AMOUNT *
+                   ((1 + INTEREST-MONTH) **
+                           (PERIODS - BONUS-DUE-PERIOD)).
+       MAIN-100.
+      *  ñàâÒÇÃï‘çœäz = ((éÿì¸ã‡äz * ((1 + åéóò) ** ï‘çœâÒêî))
+      *               - ÉåÅ[ÉiÉX•ÒâÒÇÃèœóˆâ¿ägéZ) * åéóò
       *               / ((1 + åéóò) ** (ï‘çœâÒêî) - 1)
            COMPUTE PAYMENT =
-                  (LOAN * INTEREST-MONTH *
-             ((1 + INTEREST-MONTH) ** (PERIODS))) /
+                  ((LOAN * ((1 + INTEREST-MONTH) ** (PERIODS)))
+                    - BONUS-FUTURE-VALUE) * INTEREST-MONTH /
              ((1 + INTEREST-MONTH) ** (PERIODS) - 1).
+       MAIN-110.
+      *    TOTAL REPAYMENT AND TOTAL INTEREST COST SO DISCLOSURE
+      *    DOCUMENTS DO NOT NEED A SEPARATE SPREADSHEET STEP.  THE
+      *    BONUS INSTALLMENTS (IF ANY) ARE PART OF THE REPAYMENT
+      *    TOTAL TOO.
+           COMPUTE TOTAL-PAYMENT-WORK  =
+                   (PAYMENT * PERIODS) + BONUS-TOTAL-PRINCIPAL.
+           COMPUTE TOTAL-INTEREST-WORK =
+                   TOTAL-PAYMENT-WORK - LOAN.
+       MAIN-150.
+      *    WHEN THE CALLER ASKS FOR IT, WRITE ONE SCHEDULE RECORD
+      *    PER REPAYMENT PERIOD SO THE CALLER HAS THE FULL
+      *    PRINCIPAL / INTEREST / BALANCE BREAKDOWN, NOT JUST THE
+      *    LEVEL PAYMENT FIGURE.
+           IF      LNK-SCHEDULE-REQUESTED
+                   PERFORM MAIN-150-SCHEDULE-INIT
+                   PERFORM MAIN-150-SCHEDULE-WRITE
+                           VARYING SCHD-IX FROM 1 BY 1
+                           UNTIL   SCHD-IX > PERIODS
+                   PERFORM MAIN-150-SCHEDULE-TERM
+           END-IF.
+           GO TO   MAIN-900.
+       MAIN-150-SCHEDULE-INIT.
+           MOVE    LOAN              TO SCHD-BALANCE.
+           OPEN    OUTPUT SCHEDULE-FILE.
+       MAIN-150-SCHEDULE-WRITE.
+           COMPUTE SCHD-INTEREST-AMT  ROUNDED =
+                   SCHD-BALANCE * INTEREST-MONTH.
+           COMPUTE SCHD-PRINCIPAL-AMT ROUNDED =
+                   PAYMENT - SCHD-INTEREST-AMT.
+           SUBTRACT SCHD-PRINCIPAL-AMT FROM SCHD-BALANCE.
+           IF      BONUS-INTERVAL > 0
+                   DIVIDE  SCHD-IX BY BONUS-INTERVAL
+                           GIVING    SCHD-BONUS-QUOT
+                           REMAINDER SCHD-BONUS-REM
+                   IF      SCHD-BONUS-REM = 0
+                       ADD      LNK-BONUS-AMOUNT
+                                TO SCHD-PRINCIPAL-AMT
+                       SUBTRACT LNK-BONUS-AMOUNT
+                                FROM SCHD-BALANCE
+                   END-IF
+           END-IF.
+           IF      SCHD-BALANCE < 0
+                   MOVE    0         TO SCHD-BALANCE
+           END-IF.
+           MOVE    SCHD-IX               TO SCHD-PERIOD-NO.
+           COMPUTE SCHD-PRINCIPAL-PAID    ROUNDED = SCHD-PRINCIPAL-AMT.
+           COMPUTE SCHD-INTEREST-PAID     ROUNDED = SCHD-INTEREST-AMT.
+           COMPUTE SCHD-BALANCE-REMAINING ROUNDED = SCHD-BALANCE.
+           WRITE   SCHD-RECORD.
+       MAIN-150-SCHEDULE-TERM.
+           CLOSE   SCHEDULE-FILE.
        MAIN-900.
-           MOVE    PAYMENT           TO LNK-PAYMENT.
+      *    PAYMENT CARRIES FULL DECIMAL PRECISION; MOVE IT OUT
+      *    ROUNDED SO DOWNSTREAM RECONCILIATION (PAYMENT TIMES
+      *    PERIODS AGAINST LOAN PLUS INTEREST) DOES NOT DRIFT.
+           COMPUTE LNK-PAYMENT ROUNDED = PAYMENT.
+           COMPUTE LNK-TOTAL-PAYMENT  ROUNDED =
+                   TOTAL-PAYMENT-WORK.
+           COMPUTE LNK-TOTAL-INTEREST ROUNDED =
+                   TOTAL-INTEREST-WORK.
+           PERFORM MAIN-800-AUDIT-LOG.
+           GO TO   OWARI.
+       MAIN-800-AUDIT-LOG.
+      *    RECORD EVERY INVOCATION -- LOAN, RATE, PERIODS, THE
+      *    COMPUTED PAYMENT AND A TIMESTAMP -- SO A QUOTE CAN BE
+      *    DEFENDED IF A CUSTOMER DISPUTES IT LATER.
+           ACCEPT   AUDIT-DATE       FROM DATE YYYYMMDD.
+           ACCEPT   AUDIT-TIME       FROM TIME.
+           MOVE     LNK-LOAN         TO AUD-LOAN.
+           MOVE     LNK-INTEREST-RATE TO AUD-RATE.
+           MOVE     LNK-PERIODS      TO AUD-PERIODS.
+           COMPUTE  AUD-PAYMENT ROUNDED = PAYMENT.
+           MOVE     LNK-RETURN-CODE  TO AUD-RETURN-CODE.
+           MOVE     AUDIT-DATE       TO AUD-DATE.
+           MOVE     AUDIT-TIME       TO AUD-TIME.
+           OPEN     EXTEND AUDIT-FILE.
+           IF      AUD-FILE-NOT-FOUND
+                   OPEN    OUTPUT AUDIT-FILE
+           END-IF.
+           WRITE    AUD-RECORD.
+           CLOSE    AUDIT-FILE.
        OWARI.
            GOBACK.
+      ****************************************************************
+      *    FIXED-THEN-VARIABLE RATE SCHEDULE ENTRY POINT              *
+      *    THE CALLER SUPPLIES A SHORT TABLE OF (RATE, EFFECTIVE-     *
+      *    FROM-PERIOD) SEGMENTS COVERING THE WHOLE TERM.  EACH       *
+      *    SEGMENT'S LEVEL PAYMENT IS RECOMPUTED ON THE BALANCE       *
+      *    OUTSTANDING AT ITS START, OVER THE PERIODS REMAINING TO    *
+      *    THE END OF THE LOAN, THEN APPLIED FOR THAT SEGMENT'S SPAN. *
+      ****************************************************************
+       ENTRY "LOANCALC-RATETBL" USING LNK-RT-LOAN,
+                                      LNK-RT-PERIODS,
+                                      LNK-RT-SEG-COUNT,
+                                      LNK-RT-SEGMENTS,
+                                      LNK-RT-RETURN-CODE.
+       RT-000-VALIDATE.
+           MOVE    00                TO LNK-RT-RETURN-CODE.
+           MOVE    LNK-RT-LOAN       TO RT-BALANCE.
+           IF      LNK-RT-PERIODS = 0
+                   MOVE    10            TO LNK-RT-RETURN-CODE
+                   PERFORM RT-800-AUDIT-LOG
+                   GO TO   OWARI
+           END-IF.
+           IF      LNK-RT-PERIODS > MAX-TERM-LIMIT-MONTHS
+                   MOVE    21            TO LNK-RT-RETURN-CODE
+                   PERFORM RT-800-AUDIT-LOG
+                   GO TO   OWARI
+           END-IF.
+           IF      LNK-RT-SEG-COUNT = 0
+                   MOVE    12            TO LNK-RT-RETURN-CODE
+                   PERFORM RT-800-AUDIT-LOG
+                   GO TO   OWARI
+           END-IF.
+           IF      LNK-RT-SEG-COUNT > 12
+                   MOVE    14            TO LNK-RT-RETURN-CODE
+                   PERFORM RT-800-AUDIT-LOG
+                   GO TO   OWARI
+           END-IF.
+           IF      LNK-RT-FROM-PERIOD(1) NOT = 1
+                   MOVE    13            TO LNK-RT-RETURN-CODE
+                   PERFORM RT-800-AUDIT-LOG
+                   GO TO   OWARI
+           END-IF.
+       RT-070-VALIDATE-ORDER.
+      *    EVERY SEGMENT AFTER THE FIRST MUST START STRICTLY AFTER
+      *    THE ONE BEFORE IT, AND THE LAST SEGMENT MUST NOT START
+      *    PAST THE END OF THE LOAN, OR RT-SEG-END-PERIOD AND
+      *    RT-REMAINING-PERIODS BELOW CAN GO TO ZERO OR WRAP
+      *    NEGATIVE -- THE SAME DIVIDE-BY-ZERO THIS ENTRY POINT IS
+      *    OTHERWISE GUARDED AGAINST.
+           IF      LNK-RT-SEG-COUNT > 1
+                   PERFORM RT-080-CHECK-SEGMENT-ORDER
+                           VARYING RT-SEG-IX FROM 2 BY 1
+                           UNTIL   RT-SEG-IX > LNK-RT-SEG-COUNT
+                              OR   NOT LNK-RT-RC-NORMAL
+           END-IF.
+           IF      NOT LNK-RT-RC-NORMAL
+                   PERFORM RT-800-AUDIT-LOG
+                   GO TO   OWARI
+           END-IF.
+           IF      LNK-RT-FROM-PERIOD(LNK-RT-SEG-COUNT) >
+                   LNK-RT-PERIODS
+                   MOVE    13            TO LNK-RT-RETURN-CODE
+                   PERFORM RT-800-AUDIT-LOG
+                   GO TO   OWARI
+           END-IF.
+       RT-050-VALIDATE-SEGMENTS.
+      *    A ZERO RATE IN ANY SEGMENT DRIVES THE SAME DIVIDE BY
+      *    ZERO MAIN-050 GUARDS AGAINST FOR THE PRIMARY ENTRY;
+      *    A RATE OVER THE POLICY CEILING IS REJECTED THE SAME
+      *    WAY MAIN-055 REJECTS IT THERE.  CHECK EVERY SEGMENT
+      *    BEFORE ANY SEGMENT IS COMPUTED.
+           PERFORM RT-060-CHECK-SEGMENT-RATE
+                   VARYING RT-SEG-IX FROM 1 BY 1
+                   UNTIL   RT-SEG-IX > LNK-RT-SEG-COUNT
+                      OR   NOT LNK-RT-RC-NORMAL.
+           IF      NOT LNK-RT-RC-NORMAL
+                   PERFORM RT-800-AUDIT-LOG
+                   GO TO   OWARI
+           END-IF.
+       RT-100-SEGMENT-LOOP.
+           PERFORM RT-150-PROCESS-SEGMENT
+                   VARYING RT-SEG-IX FROM 1 BY 1
+                   UNTIL   RT-SEG-IX > LNK-RT-SEG-COUNT.
+       RT-900-FINISH.
+           PERFORM RT-800-AUDIT-LOG.
+           GO TO   OWARI.
+       RT-060-CHECK-SEGMENT-RATE.
+           IF      LNK-RT-RATE(RT-SEG-IX) = 0
+                   MOVE    11            TO LNK-RT-RETURN-CODE
+           END-IF.
+           IF      LNK-RT-RATE(RT-SEG-IX) > MAX-INTEREST-RATE-LIMIT
+                   MOVE    20            TO LNK-RT-RETURN-CODE
+           END-IF.
+       RT-080-CHECK-SEGMENT-ORDER.
+           IF      LNK-RT-FROM-PERIOD(RT-SEG-IX) NOT >
+                   LNK-RT-FROM-PERIOD(RT-SEG-IX - 1)
+                   MOVE    13            TO LNK-RT-RETURN-CODE
+           END-IF.
+       RT-150-PROCESS-SEGMENT.
+           COMPUTE RT-INTEREST-YEAR  =
+                   LNK-RT-RATE(RT-SEG-IX) / 100.
+           COMPUTE RT-INTEREST-MONTH = RT-INTEREST-YEAR / 12.
+           IF      RT-SEG-IX < LNK-RT-SEG-COUNT
+                   COMPUTE RT-SEG-END-PERIOD =
+                           LNK-RT-FROM-PERIOD(RT-SEG-IX + 1) - 1
+           ELSE
+                   MOVE    LNK-RT-PERIODS TO RT-SEG-END-PERIOD
+           END-IF.
+           COMPUTE RT-REMAINING-PERIODS =
+                   LNK-RT-PERIODS -
+                   LNK-RT-FROM-PERIOD(RT-SEG-IX) + 1.
+           COMPUTE RT-PAYMENT-WORK =
+                  (RT-BALANCE * RT-INTEREST-MONTH *
+             ((1 + RT-INTEREST-MONTH) ** (RT-REMAINING-PERIODS))) /
+             ((1 + RT-INTEREST-MONTH) ** (RT-REMAINING-PERIODS) - 1).
+           COMPUTE LNK-RT-PAYMENT(RT-SEG-IX) ROUNDED =
+                   RT-PAYMENT-WORK.
+           MOVE    LNK-RT-FROM-PERIOD(RT-SEG-IX) TO RT-CURRENT-PERIOD.
+           PERFORM RT-160-APPLY-MONTH
+                   UNTIL   RT-CURRENT-PERIOD > RT-SEG-END-PERIOD.
+       RT-160-APPLY-MONTH.
+           COMPUTE RT-INTEREST-AMT  ROUNDED =
+                   RT-BALANCE * RT-INTEREST-MONTH.
+           COMPUTE RT-PRINCIPAL-AMT ROUNDED =
+                   RT-PAYMENT-WORK - RT-INTEREST-AMT.
+           SUBTRACT RT-PRINCIPAL-AMT FROM RT-BALANCE.
+           IF      RT-BALANCE < 0
+                   MOVE    0         TO RT-BALANCE
+           END-IF.
+           ADD     1                 TO RT-CURRENT-PERIOD.
+       RT-800-AUDIT-LOG.
+      *    RECORD EVERY LOANCALC-RATETBL CALL TO THE SAME AUDIT
+      *    TRAIL AS THE PRIMARY ENTRY POINT, USING THE FIRST
+      *    SEGMENT'S RATE AND PAYMENT AS THE REPRESENTATIVE FIGURES.
+           ACCEPT   AUDIT-DATE        FROM DATE YYYYMMDD.
+           ACCEPT   AUDIT-TIME        FROM TIME.
+           MOVE     LNK-RT-LOAN       TO AUD-LOAN.
+           MOVE     LNK-RT-RATE(1)    TO AUD-RATE.
+           MOVE     LNK-RT-PERIODS    TO AUD-PERIODS.
+           MOVE     LNK-RT-PAYMENT(1) TO AUD-PAYMENT.
+           MOVE     LNK-RT-RETURN-CODE TO AUD-RETURN-CODE.
+           MOVE     AUDIT-DATE        TO AUD-DATE.
+           MOVE     AUDIT-TIME        TO AUD-TIME.
+           OPEN     EXTEND AUDIT-FILE.
+           IF      AUD-FILE-NOT-FOUND
+                   OPEN    OUTPUT AUDIT-FILE
+           END-IF.
+           WRITE    AUD-RECORD.
+           CLOSE    AUDIT-FILE.
+      ****************************************************************
+      *    PREPAYMENT / EARLY-PAYOFF RECALCULATION ENTRY POINT        *
+      *    GIVEN THE OUTSTANDING BALANCE AND A LUMP-SUM EXTRA         *
+      *    PAYMENT, RETURNS BOTH A REDUCED LEVEL PAYMENT (TERM HELD   *
+      *    CONSTANT) AND A SHORTENED REMAINING TERM (PAYMENT HELD AT  *
+      *    ITS CURRENT LEVEL) SO COUNTER STAFF CAN QUOTE EITHER.      *
+      ****************************************************************
+       ENTRY "LOANCALC-PREPAY" USING LNK-PP-BALANCE,
+                                     LNK-PP-EXTRA-PAYMENT,
+                                     LNK-PP-PERIODS-REMAINING,
+                                     LNK-PP-INTEREST-RATE,
+                                     LNK-PP-NEW-PAYMENT,
+                                     LNK-PP-NEW-PERIODS,
+                                     LNK-PP-RETURN-CODE.
+       PP-000-VALIDATE.
+           MOVE    00                TO LNK-PP-RETURN-CODE.
+           MOVE    0                 TO LNK-PP-NEW-PAYMENT.
+           MOVE    0                 TO LNK-PP-NEW-PERIODS.
+           IF      LNK-PP-PERIODS-REMAINING = 0
+                   MOVE    10            TO LNK-PP-RETURN-CODE
+                   PERFORM PP-800-AUDIT-LOG
+                   GO TO   OWARI
+           END-IF.
+           IF      LNK-PP-INTEREST-RATE = 0
+                   MOVE    11            TO LNK-PP-RETURN-CODE
+                   PERFORM PP-800-AUDIT-LOG
+                   GO TO   OWARI
+           END-IF.
+           IF      LNK-PP-INTEREST-RATE > MAX-INTEREST-RATE-LIMIT
+                   MOVE    21            TO LNK-PP-RETURN-CODE
+                   PERFORM PP-800-AUDIT-LOG
+                   GO TO   OWARI
+           END-IF.
+           IF      LNK-PP-PERIODS-REMAINING > MAX-TERM-LIMIT-MONTHS
+                   MOVE    22            TO LNK-PP-RETURN-CODE
+                   PERFORM PP-800-AUDIT-LOG
+                   GO TO   OWARI
+           END-IF.
+           COMPUTE PP-REDUCED-BALANCE =
+                   LNK-PP-BALANCE - LNK-PP-EXTRA-PAYMENT.
+           IF      PP-REDUCED-BALANCE NOT > 0
+                   MOVE    20            TO LNK-PP-RETURN-CODE
+                   PERFORM PP-800-AUDIT-LOG
+                   GO TO   OWARI
+           END-IF.
+       PP-100-COMPUTE.
+           COMPUTE PP-INTEREST-YEAR  =
+                   LNK-PP-INTEREST-RATE / 100.
+           COMPUTE PP-INTEREST-MONTH = PP-INTEREST-YEAR / 12.
+      *    THE CURRENT LEVEL PAYMENT ON THE BALANCE BEFORE THE
+      *    EXTRA PAYMENT IS NEEDED BELOW TO WORK OUT HOW MUCH
+      *    SOONER THE LOAN PAYS OFF IF THAT PAYMENT IS KEPT.
+           COMPUTE PP-ORIGINAL-PAYMENT =
+                  (LNK-PP-BALANCE * PP-INTEREST-MONTH *
+             ((1 + PP-INTEREST-MONTH) **
+                  (LNK-PP-PERIODS-REMAINING))) /
+             ((1 + PP-INTEREST-MONTH) **
+                  (LNK-PP-PERIODS-REMAINING) - 1).
+           COMPUTE PP-NEW-PAYMENT-WORK =
+                  (PP-REDUCED-BALANCE * PP-INTEREST-MONTH *
+             ((1 + PP-INTEREST-MONTH) **
+                  (LNK-PP-PERIODS-REMAINING))) /
+             ((1 + PP-INTEREST-MONTH) **
+                  (LNK-PP-PERIODS-REMAINING) - 1).
+           COMPUTE LNK-PP-NEW-PAYMENT ROUNDED =
+                   PP-NEW-PAYMENT-WORK.
+       PP-150-SHORTEN-TERM.
+           MOVE    PP-REDUCED-BALANCE TO PP-SIM-BALANCE.
+           MOVE    0                  TO PP-MONTH-COUNT.
+           PERFORM PP-160-SIMULATE-MONTH
+                   UNTIL   PP-SIM-BALANCE NOT > 0
+                      OR   PP-MONTH-COUNT >=
+                           LNK-PP-PERIODS-REMAINING.
+           MOVE    PP-MONTH-COUNT     TO LNK-PP-NEW-PERIODS.
+       PP-900-FINISH.
+           PERFORM PP-800-AUDIT-LOG.
+           GO TO   OWARI.
+       PP-160-SIMULATE-MONTH.
+           COMPUTE PP-INTEREST-AMT  ROUNDED =
+                   PP-SIM-BALANCE * PP-INTEREST-MONTH.
+           COMPUTE PP-PRINCIPAL-AMT ROUNDED =
+                   PP-ORIGINAL-PAYMENT - PP-INTEREST-AMT.
+           SUBTRACT PP-PRINCIPAL-AMT FROM PP-SIM-BALANCE.
+           ADD     1                 TO PP-MONTH-COUNT.
+       PP-800-AUDIT-LOG.
+      *    RECORD EVERY LOANCALC-PREPAY CALL TO THE SAME AUDIT
+      *    TRAIL AS THE PRIMARY ENTRY POINT, KEYED ON THE BALANCE
+      *    AND RATE QUOTED RATHER THAN THE ORIGINAL LOAN AMOUNT.
+           ACCEPT   AUDIT-DATE         FROM DATE YYYYMMDD.
+           ACCEPT   AUDIT-TIME         FROM TIME.
+           MOVE     LNK-PP-BALANCE     TO AUD-LOAN.
+           MOVE     LNK-PP-INTEREST-RATE TO AUD-RATE.
+           MOVE     LNK-PP-PERIODS-REMAINING TO AUD-PERIODS.
+           MOVE     LNK-PP-NEW-PAYMENT TO AUD-PAYMENT.
+           MOVE     LNK-PP-RETURN-CODE TO AUD-RETURN-CODE.
+           MOVE     AUDIT-DATE         TO AUD-DATE.
+           MOVE     AUDIT-TIME         TO AUD-TIME.
+           OPEN     EXTEND AUDIT-FILE.
+           IF      AUD-FILE-NOT-FOUND
+                   OPEN    OUTPUT AUDIT-FILE
+           END-IF.
+           WRITE    AUD-RECORD.
+           CLOSE    AUDIT-FILE.
 
       *--------------------<< END OF PROGRAM >>-----------------------*
 
